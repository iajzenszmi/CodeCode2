@@ -1,47 +1,369 @@
-           identification division.
-           program-id. testgen4x.
-           data division.
-           working-storage section.
-           77 count7 pic 99999999.
-           77 count6 pic 99999999.
-           77 count5 pic 99999999.
-           77 count4 pic 99999999.
-           77 count3 pic 99999999.
-           77 count2 pic 99999999.
-           77 count1 pic 99999999.
-           procedure division.
-           perform 105.
-                           
-           stop run.
-           
-           105.
-           perform varying count7 from 1 by 1 until count7  = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform  varying count6 from 1 by 1 until count6 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform  varying count5 from 1 by 1 until count5 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform  varying count4 from 1 by 1 until count4 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform  varying count3 from 1 by 1 until count3 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform varying count2 from 1 by 1 until count2 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           perform varying count1 from 1 by 1 until count1 = 8
-           display count7 count6 count5 count4 count3 count2 count1
-           end-perform
-           end-perform
-           end-perform
-           end-perform
-           end-perform
-           end-perform
-           end-perform.
-           display count7.
-           display count6.
-           display count5.
-           display count4.
-           display count3.
-           display count2.
-           display count1.
-           stop run.
-           
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    TESTGEN4X.
+000120 AUTHOR.        BATCH-APPLICATIONS-GROUP.
+000130 INSTALLATION.  DATA-CENTER.
+000140 DATE-WRITTEN.  2019-06-11.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  MODIFICATION HISTORY
+000180*  -------------------------------------------------------------
+000190*  2019-06-11  JPS  ORIGINAL VERSION - SEVEN NESTED LOOPS,
+000200*                   COUNT7 THRU COUNT1, HARDCODED UPPER BOUND
+000210*                   OF 8, DISPLAY-ONLY OUTPUT.
+000220*  2026-08-09  OPS  EXTERNALIZED THE UPPER BOUND AND THE NUMBER
+000230*                   OF ACTIVE DIGIT POSITIONS TO A CONTROL CARD
+000240*                   (TGCTL) READ AT JOB START.
+000250*  2026-08-09  OPS  ADDED TESTGEN-OUT-FILE (SEE TGOUTR.CPY) SO
+000260*                   EACH COMPLETE COMBINATION IS WRITTEN AS A
+000270*                   FIXED-LENGTH RECORD INSTEAD OF DISPLAY-ONLY.
+000280*                   THE ORIGINAL DISPLAY FIRED AT EVERY NESTING
+000290*                   LEVEL (PARTIAL, REPEATED STATES) - OUTPUT IS
+000300*                   NOW EMITTED ONCE PER COMPLETE 7-DIGIT
+000310*                   COMBINATION AT THE INNERMOST LEVEL, SINCE
+000320*                   THAT IS WHAT A DOWNSTREAM DATASET CONSUMER
+000330*                   ACTUALLY WANTS.
+000340*  2026-08-09  OPS  ADDED A UNIQUENESS VALIDATION PASS; ANY
+000350*                   COMBINATION THAT DOES NOT SORT STRICTLY
+000360*                   AFTER THE PREVIOUS ONE IS LOGGED TO THE
+000370*                   SHARED EXCEPTION FILE (PRIMEXCP).
+000380*  2026-08-09  OPS  ADDED A RUN-AUDIT RECORD (RUNAUDIT) WRITTEN
+000390*                   AT JOB END - SEE AUDITREC.CPY.
+000400*  2026-08-09  OPS  MARKED TGCTL OPTIONAL SO A MISSING CONTROL
+000410*                   CARD DEFAULTS THE SAME WAY AS ONE THAT EXISTS
+000420*                   BUT IS EMPTY, INSTEAD OF LEAVING TG-UPPER-
+000430*                   BOUND AT ZERO AND HANGING THE INNERMOST LOOP.
+000440*                   SWITCHED THE EXCEPTION LOG TO THE SAME OPEN
+000450*                   EXTEND/FALL-BACK-TO-OUTPUT PATTERN ALREADY
+000460*                   USED FOR RUNAUDIT, SINCE PRIMEXCP IS SHARED
+000470*                   WITH PRIME-FIBONACCI.  CORRECTED THE
+000480*                   EXCEPTION DETAIL'S REPORTED SEQUENCE NUMBER
+000490*                   TO THE RECORD THAT ACTUALLY TRIPPED THE
+000500*                   CHECK.
+000501*  2026-08-09  OPS  AUDIT-STATUS NOW REFLECTS WHETHER THIS RUN
+000502*                   LOGGED ANY EXCEPTIONS INSTEAD OF ALWAYS BEING
+000503*                   MARKED SUCCESSFUL.
+000510******************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "TGCTL"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS CTL-FILE-STATUS.
+000580     SELECT TESTGEN-OUT-FILE ASSIGN TO "TGOUT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS OUT-FILE-STATUS.
+000610     SELECT EXCEPTION-FILE ASSIGN TO "PRIMEXCP"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS EXCP-FILE-STATUS.
+000640     SELECT AUDIT-LOG-FILE ASSIGN TO "RUNAUDIT"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS AUDIT-FILE-STATUS.
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  CONTROL-CARD-FILE
+000700     RECORDING MODE IS F.
+000710 COPY TGCTL.
+000720 FD  TESTGEN-OUT-FILE
+000730     RECORDING MODE IS F.
+000740 COPY TGOUTR.
+000750 FD  EXCEPTION-FILE
+000760     RECORDING MODE IS F.
+000770 COPY EXCPREC.
+000780 FD  AUDIT-LOG-FILE
+000790     RECORDING MODE IS F.
+000800 COPY AUDITREC.
+000810 WORKING-STORAGE SECTION.
+000820 01  TG-COUNTERS.
+000830     05  TG-COUNT7               PIC 9(08).
+000840     05  TG-COUNT6               PIC 9(08).
+000850     05  TG-COUNT5               PIC 9(08).
+000860     05  TG-COUNT4               PIC 9(08).
+000870     05  TG-COUNT3               PIC 9(08).
+000880     05  TG-COUNT2               PIC 9(08).
+000890     05  TG-COUNT1               PIC 9(08).
+000900 01  TG-PREVIOUS-COUNTERS.
+000910     05  TG-PREV-COUNT7          PIC 9(08).
+000920     05  TG-PREV-COUNT6          PIC 9(08).
+000930     05  TG-PREV-COUNT5          PIC 9(08).
+000940     05  TG-PREV-COUNT4          PIC 9(08).
+000950     05  TG-PREV-COUNT3          PIC 9(08).
+000960     05  TG-PREV-COUNT2          PIC 9(08).
+000970     05  TG-PREV-COUNT1          PIC 9(08).
+000980 01  TG-RUN-CONTROL.
+000990     05  TG-UPPER-BOUND          PIC 9(08)    COMP.
+001000     05  TG-ACTIVE-POSITIONS     PIC 9(01)    COMP.
+001010     05  TG-OUTPUT-SEQ-NO        PIC 9(08)    COMP.
+001020     05  TG-COMBINATION-COUNT    PIC 9(09)    COMP.
+001030     05  EXCP-SEQ-NO             PIC 9(06)    COMP.
+001040 01  TG-SWITCHES.
+001050     05  TG-FIRST-COMBO-SW       PIC X(01).
+001060         88  TG-FIRST-COMBINATION    VALUE 'Y'.
+001070         88  TG-NOT-FIRST-COMBINATION VALUE 'N'.
+001080     05  TG-DUP-SW               PIC X(01).
+001090         88  TG-DUPLICATE-FOUND      VALUE 'Y'.
+001100         88  TG-NO-DUPLICATE         VALUE 'N'.
+001110 01  WS-DATE-TIME.
+001120     05  WS-RUN-DATE             PIC 9(08).
+001130     05  WS-START-TIME           PIC 9(08).
+001140     05  WS-END-TIME             PIC 9(08).
+001150 01  WS-FILE-STATUSES.
+001160     05  CTL-FILE-STATUS         PIC X(02).
+001170     05  OUT-FILE-STATUS         PIC X(02).
+001180     05  EXCP-FILE-STATUS        PIC X(02).
+001190     05  AUDIT-FILE-STATUS       PIC X(02).
+001200 01  WS-MISC.
+001210     05  WS-COUNT-DISPLAY        PIC Z(08)9.
+001220     05  WS-SEQ-DISPLAY          PIC 9(08).
+001230     05  WS-COMBO-COUNT-DISPLAY  PIC 9(09).
+001240 PROCEDURE DIVISION.
+001250 0000-MAIN-LOGIC.
+001260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001270     PERFORM 2100-LEVEL-7 THRU 2100-EXIT.
+001280     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001290     STOP RUN.
+001300******************************************************************
+001310*  1000-INITIALIZE
+001320*  READS THE CONTROL CARD FOR THE LOOP UPPER BOUND AND THE
+001330*  NUMBER OF ACTIVE DIGIT POSITIONS.  DEFAULTS TO THE ORIGINAL
+001340*  BOUND OF 8 AND ALL SEVEN POSITIONS ACTIVE IF NO CONTROL CARD
+001350*  IS PRESENT.
+001360******************************************************************
+001370 1000-INITIALIZE.
+001380     ACCEPT WS-RUN-DATE   FROM DATE YYYYMMDD.
+001390     ACCEPT WS-START-TIME FROM TIME.
+001400     OPEN INPUT CONTROL-CARD-FILE.
+001410     READ CONTROL-CARD-FILE
+001420         AT END
+001430             MOVE 00000008 TO TGCTL-UPPER-BOUND
+001440             MOVE 7        TO TGCTL-ACTIVE-POSITIONS
+001450     END-READ.
+001460     CLOSE CONTROL-CARD-FILE.
+001470     MOVE TGCTL-UPPER-BOUND      TO TG-UPPER-BOUND.
+001480     MOVE TGCTL-ACTIVE-POSITIONS TO TG-ACTIVE-POSITIONS.
+001490     IF TG-ACTIVE-POSITIONS = 0 OR TG-ACTIVE-POSITIONS > 7
+001500         MOVE 7 TO TG-ACTIVE-POSITIONS
+001510     END-IF.
+001520     MOVE 0   TO TG-OUTPUT-SEQ-NO.
+001530     MOVE 0   TO TG-COMBINATION-COUNT.
+001540     MOVE 0   TO EXCP-SEQ-NO.
+001550     SET TG-FIRST-COMBINATION TO TRUE.
+001560     SET TG-NO-DUPLICATE      TO TRUE.
+001570     OPEN OUTPUT TESTGEN-OUT-FILE.
+001580     OPEN EXTEND EXCEPTION-FILE.
+001590     IF EXCP-FILE-STATUS = '35'
+001600         OPEN OUTPUT EXCEPTION-FILE
+001610     END-IF.
+001620 1000-EXIT.
+001630     EXIT.
+001640******************************************************************
+001650*  2100-LEVEL-7  THRU  2700-LEVEL-1
+001660*  SEVEN NESTED, OUT-OF-LINE PERFORM VARYING LOOPS - ONE
+001670*  PARAGRAPH PER DIGIT POSITION.  A POSITION BEYOND
+001680*  TG-ACTIVE-POSITIONS IS HELD AT 1 AND ITS INNER LOOP IS
+001690*  PERFORMED EXACTLY ONCE INSTEAD OF BEING VARIED, SO THE
+001700*  GENERATED SPACE SHRINKS TO THE REQUESTED NUMBER OF ACTIVE
+001710*  POSITIONS WITHOUT CHANGING THE LOOP STRUCTURE ITSELF.
+001720******************************************************************
+001730 2100-LEVEL-7.
+001740     IF TG-ACTIVE-POSITIONS < 7
+001750         MOVE 1 TO TG-COUNT7
+001760         PERFORM 2200-LEVEL-6 THRU 2200-EXIT
+001770     ELSE
+001780         PERFORM 2200-LEVEL-6 THRU 2200-EXIT
+001790             VARYING TG-COUNT7 FROM 1 BY 1
+001800             UNTIL TG-COUNT7 = TG-UPPER-BOUND
+001810     END-IF.
+001820 2100-EXIT.
+001830     EXIT.
+001840 2200-LEVEL-6.
+001850     IF TG-ACTIVE-POSITIONS < 6
+001860         MOVE 1 TO TG-COUNT6
+001870         PERFORM 2300-LEVEL-5 THRU 2300-EXIT
+001880     ELSE
+001890         PERFORM 2300-LEVEL-5 THRU 2300-EXIT
+001900             VARYING TG-COUNT6 FROM 1 BY 1
+001910             UNTIL TG-COUNT6 = TG-UPPER-BOUND
+001920     END-IF.
+001930 2200-EXIT.
+001940     EXIT.
+001950 2300-LEVEL-5.
+001960     IF TG-ACTIVE-POSITIONS < 5
+001970         MOVE 1 TO TG-COUNT5
+001980         PERFORM 2400-LEVEL-4 THRU 2400-EXIT
+001990     ELSE
+002000         PERFORM 2400-LEVEL-4 THRU 2400-EXIT
+002010             VARYING TG-COUNT5 FROM 1 BY 1
+002020             UNTIL TG-COUNT5 = TG-UPPER-BOUND
+002030     END-IF.
+002040 2300-EXIT.
+002050     EXIT.
+002060 2400-LEVEL-4.
+002070     IF TG-ACTIVE-POSITIONS < 4
+002080         MOVE 1 TO TG-COUNT4
+002090         PERFORM 2500-LEVEL-3 THRU 2500-EXIT
+002100     ELSE
+002110         PERFORM 2500-LEVEL-3 THRU 2500-EXIT
+002120             VARYING TG-COUNT4 FROM 1 BY 1
+002130             UNTIL TG-COUNT4 = TG-UPPER-BOUND
+002140     END-IF.
+002150 2400-EXIT.
+002160     EXIT.
+002170 2500-LEVEL-3.
+002180     IF TG-ACTIVE-POSITIONS < 3
+002190         MOVE 1 TO TG-COUNT3
+002200         PERFORM 2600-LEVEL-2 THRU 2600-EXIT
+002210     ELSE
+002220         PERFORM 2600-LEVEL-2 THRU 2600-EXIT
+002230             VARYING TG-COUNT3 FROM 1 BY 1
+002240             UNTIL TG-COUNT3 = TG-UPPER-BOUND
+002250     END-IF.
+002260 2500-EXIT.
+002270     EXIT.
+002280 2600-LEVEL-2.
+002290     IF TG-ACTIVE-POSITIONS < 2
+002300         MOVE 1 TO TG-COUNT2
+002310         PERFORM 2700-LEVEL-1 THRU 2700-EXIT
+002320     ELSE
+002330         PERFORM 2700-LEVEL-1 THRU 2700-EXIT
+002340             VARYING TG-COUNT2 FROM 1 BY 1
+002350             UNTIL TG-COUNT2 = TG-UPPER-BOUND
+002360     END-IF.
+002370 2600-EXIT.
+002380     EXIT.
+002390 2700-LEVEL-1.
+002400     PERFORM 2800-EMIT-COMBINATION THRU 2800-EXIT
+002410         VARYING TG-COUNT1 FROM 1 BY 1
+002420         UNTIL TG-COUNT1 = TG-UPPER-BOUND.
+002430 2700-EXIT.
+002440     EXIT.
+002450******************************************************************
+002460*  2800-EMIT-COMBINATION
+002470*  DISPLAYS ONE COMPLETE COMBINATION, WRITES IT TO THE OUTPUT
+002480*  DATASET, AND VALIDATES IT SORTS STRICTLY AFTER THE PREVIOUS
+002490*  COMBINATION EMITTED.
+002500******************************************************************
+002510 2800-EMIT-COMBINATION.
+002520     DISPLAY TG-COUNT7 TG-COUNT6 TG-COUNT5 TG-COUNT4
+002530         TG-COUNT3 TG-COUNT2 TG-COUNT1.
+002540     ADD 1 TO TG-COMBINATION-COUNT.
+002550     PERFORM 3000-WRITE-OUTPUT-RECORD THRU 3000-EXIT.
+002560     PERFORM 2900-VALIDATE-UNIQUENESS THRU 2900-EXIT.
+002570     MOVE TG-COUNT7 TO TG-PREV-COUNT7.
+002580     MOVE TG-COUNT6 TO TG-PREV-COUNT6.
+002590     MOVE TG-COUNT5 TO TG-PREV-COUNT5.
+002600     MOVE TG-COUNT4 TO TG-PREV-COUNT4.
+002610     MOVE TG-COUNT3 TO TG-PREV-COUNT3.
+002620     MOVE TG-COUNT2 TO TG-PREV-COUNT2.
+002630     MOVE TG-COUNT1 TO TG-PREV-COUNT1.
+002640     SET TG-NOT-FIRST-COMBINATION TO TRUE.
+002650 2800-EXIT.
+002660     EXIT.
+002670******************************************************************
+002680*  2900-VALIDATE-UNIQUENESS
+002690*  COMPARES THE CURRENT COMBINATION AGAINST THE PREVIOUS ONE,
+002700*  MOST SIGNIFICANT DIGIT FIRST.  THE SEVEN NESTED LOOPS ARE
+002710*  BUILT TO PRODUCE EVERY COMBINATION EXACTLY ONCE IN STRICTLY
+002720*  ASCENDING ORDER; IF A FUTURE CHANGE TO THE LOOP BOUNDS OR
+002730*  START VALUES EVER BREAKS THAT, THIS CATCHES IT HERE RATHER
+002740*  THAN LEAVING IT TO A DOWNSTREAM CONSUMER TO NOTICE A
+002750*  DUPLICATE OR OUT-OF-SEQUENCE ID.
+002760******************************************************************
+002770 2900-VALIDATE-UNIQUENESS.
+002780     SET TG-NO-DUPLICATE TO TRUE.
+002790     IF TG-FIRST-COMBINATION
+002800         GO TO 2900-EXIT
+002810     END-IF.
+002820     IF TG-COUNT7 > TG-PREV-COUNT7 GO TO 2900-EXIT END-IF.
+002830     IF TG-COUNT7 < TG-PREV-COUNT7 GO TO 2900-LOG-DUPLICATE END-IF.
+002840     IF TG-COUNT6 > TG-PREV-COUNT6 GO TO 2900-EXIT END-IF.
+002850     IF TG-COUNT6 < TG-PREV-COUNT6 GO TO 2900-LOG-DUPLICATE END-IF.
+002860     IF TG-COUNT5 > TG-PREV-COUNT5 GO TO 2900-EXIT END-IF.
+002870     IF TG-COUNT5 < TG-PREV-COUNT5 GO TO 2900-LOG-DUPLICATE END-IF.
+002880     IF TG-COUNT4 > TG-PREV-COUNT4 GO TO 2900-EXIT END-IF.
+002890     IF TG-COUNT4 < TG-PREV-COUNT4 GO TO 2900-LOG-DUPLICATE END-IF.
+002900     IF TG-COUNT3 > TG-PREV-COUNT3 GO TO 2900-EXIT END-IF.
+002910     IF TG-COUNT3 < TG-PREV-COUNT3 GO TO 2900-LOG-DUPLICATE END-IF.
+002920     IF TG-COUNT2 > TG-PREV-COUNT2 GO TO 2900-EXIT END-IF.
+002930     IF TG-COUNT2 < TG-PREV-COUNT2 GO TO 2900-LOG-DUPLICATE END-IF.
+002940     IF TG-COUNT1 > TG-PREV-COUNT1 GO TO 2900-EXIT END-IF.
+002950 2900-LOG-DUPLICATE.
+002960     SET TG-DUPLICATE-FOUND TO TRUE.
+002970     PERFORM 2950-LOG-DUPLICATE-EXCEPTION THRU 2950-EXIT.
+002980 2900-EXIT.
+002990     EXIT.
+003000 2950-LOG-DUPLICATE-EXCEPTION.
+003010     MOVE SPACES TO EXCP-RECORD.
+003020     ADD 1 TO EXCP-SEQ-NO.
+003030     MOVE 'TESTGEN4' TO EXCP-PROGRAM-ID.
+003040     MOVE WS-RUN-DATE TO EXCP-RUN-DATE.
+003050     MOVE EXCP-SEQ-NO TO EXCP-SEQUENCE-NO.
+003060     MOVE TG-OUTPUT-SEQ-NO TO WS-SEQ-DISPLAY.
+003070     STRING 'DUPLICATE OR OUT-OF-SEQUENCE COMBINATION AT SEQ '
+003080                DELIMITED BY SIZE
+003090            WS-SEQ-DISPLAY     DELIMITED BY SIZE
+003100         INTO EXCP-DETAIL.
+003110     WRITE EXCP-RECORD.
+003120 2950-EXIT.
+003130     EXIT.
+003140******************************************************************
+003150*  3000-WRITE-OUTPUT-RECORD
+003160*  WRITES ONE 7-DIGIT COMBINATION TO THE REAL OUTPUT DATASET.
+003170******************************************************************
+003180 3000-WRITE-OUTPUT-RECORD.
+003190     MOVE SPACES TO TGOUT-RECORD.
+003200     ADD 1 TO TG-OUTPUT-SEQ-NO.
+003210     MOVE TG-OUTPUT-SEQ-NO TO TGOUT-SEQUENCE-NO.
+003220     MOVE TG-COUNT7 TO TGOUT-COUNT7.
+003230     MOVE TG-COUNT6 TO TGOUT-COUNT6.
+003240     MOVE TG-COUNT5 TO TGOUT-COUNT5.
+003250     MOVE TG-COUNT4 TO TGOUT-COUNT4.
+003260     MOVE TG-COUNT3 TO TGOUT-COUNT3.
+003270     MOVE TG-COUNT2 TO TGOUT-COUNT2.
+003280     MOVE TG-COUNT1 TO TGOUT-COUNT1.
+003290     WRITE TGOUT-RECORD.
+003300 3000-EXIT.
+003310     EXIT.
+003320******************************************************************
+003330*  9000-TERMINATE
+003340*  CLOSES THE OUTPUT DATASETS, APPENDS A RUN-AUDIT RECORD, AND
+003350*  DISPLAYS A RUN SUMMARY.
+003360******************************************************************
+003370 9000-TERMINATE.
+003380     CLOSE TESTGEN-OUT-FILE.
+003390     CLOSE EXCEPTION-FILE.
+003400     ACCEPT WS-END-TIME FROM TIME.
+003410     PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+003420     MOVE TG-COMBINATION-COUNT TO WS-COUNT-DISPLAY.
+003430     DISPLAY 'TESTGEN4X COMPLETE - COMBINATIONS GENERATED: '
+003440         WS-COUNT-DISPLAY.
+003450 9000-EXIT.
+003460     EXIT.
+003470 9100-WRITE-AUDIT-RECORD.
+003480     OPEN EXTEND AUDIT-LOG-FILE.
+003490     IF AUDIT-FILE-STATUS = '35'
+003500         OPEN OUTPUT AUDIT-LOG-FILE
+003510     END-IF.
+003520     MOVE SPACES TO AUDIT-RECORD.
+003530     MOVE 'TESTGEN4' TO AUDIT-PROGRAM-ID.
+003540     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+003550     MOVE WS-START-TIME TO AUDIT-START-TIME.
+003560     MOVE WS-END-TIME TO AUDIT-END-TIME.
+003570     MOVE TG-UPPER-BOUND TO AUDIT-PARM-1.
+003580     MOVE TG-ACTIVE-POSITIONS TO AUDIT-PARM-2.
+003590     MOVE TG-COMBINATION-COUNT TO WS-COMBO-COUNT-DISPLAY.
+003600     STRING 'C7=' DELIMITED BY SIZE
+003610            TG-COUNT7 DELIMITED BY SIZE
+003620            ' C1=' DELIMITED BY SIZE
+003630            TG-COUNT1 DELIMITED BY SIZE
+003640            ' COMBOS=' DELIMITED BY SIZE
+003650            WS-COMBO-COUNT-DISPLAY DELIMITED BY SIZE
+003660         INTO AUDIT-FINAL-STATE.
+003665     IF EXCP-SEQ-NO IS GREATER THAN ZERO
+003666         SET AUDIT-FAILED TO TRUE
+003667     ELSE
+003668         SET AUDIT-SUCCESSFUL TO TRUE
+003669     END-IF.
+003680     WRITE AUDIT-RECORD.
+003690     CLOSE AUDIT-LOG-FILE.
+003700 9100-EXIT.
+003710     EXIT.
