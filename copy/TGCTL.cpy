@@ -0,0 +1,16 @@
+      ******************************************************************
+      ******************************************************************
+      *  TGCTL.CPY
+      *  CONTROL-CARD LAYOUT FOR TESTGEN4X.
+      *  ONE 80-BYTE CONTROL CARD DRIVES THE UPPER BOUND EACH DIGIT
+      *  COUNTER VARIES TO AND HOW MANY OF THE SEVEN DIGIT POSITIONS
+      *  ARE ACTUALLY VARIED (THE REMAINDER ARE HELD AT 1).
+      *
+      *  COLS  1- 8  TGCTL-UPPER-BOUND      LOOP UPPER BOUND (EXCLUSIVE)
+      *  COLS  9- 9  TGCTL-ACTIVE-POSITIONS ACTIVE DIGIT POSITIONS (1-7)
+      *  COLS 10-80  FILLER                 RESERVED FOR FUTURE OPTIONS
+      ******************************************************************
+       01  TGCTL-RECORD.
+           05  TGCTL-UPPER-BOUND       PIC 9(08).
+           05  TGCTL-ACTIVE-POSITIONS  PIC 9(01).
+           05  FILLER                  PIC X(71).
