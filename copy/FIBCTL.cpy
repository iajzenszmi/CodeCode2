@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  FIBCTL.CPY
+      *  CONTROL-CARD LAYOUT FOR PRIME-FIBONACCI.
+      *  ONE 80-BYTE CONTROL CARD DRIVES THE NUMBER OF PRIME FIBONACCI
+      *  VALUES TO PRODUCE AND WHETHER THIS RUN IS A RESTART OF A PRIOR
+      *  CHECKPOINTED RUN.
+      *
+      *  COLS  1- 5  FIBCTL-COUNT        COUNT OF PRIMES WANTED
+      *  COLS  6- 6  FIBCTL-RESTART-SW   'Y' = RESUME FROM CHECKPOINT
+      *  COLS  7-80  FILLER              RESERVED FOR FUTURE OPTIONS
+      ******************************************************************
+       01  FIBCTL-RECORD.
+           05  FIBCTL-COUNT            PIC 9(05).
+           05  FIBCTL-RESTART-SW       PIC X(01).
+               88  FIBCTL-RESTART          VALUE 'Y'.
+               88  FIBCTL-NO-RESTART       VALUE 'N'.
+           05  FILLER                  PIC X(74).
