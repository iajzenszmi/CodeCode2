@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  FIBCKPT.CPY
+      *  RECORD LAYOUT FOR THE PRIME-FIBONACCI CHECKPOINT LOG.
+      *  THE LAST RECORD WRITTEN IS THE MOST RECENT CHECKPOINT; A
+      *  RESTARTED RUN REPLAYS THE FILE TO FIND IT.
+      ******************************************************************
+       01  FIBCKPT-RECORD.
+           05  FIBCKPT-ITERATION       PIC 9(09).
+           05  FIBCKPT-PRIME-COUNT      PIC 9(05).
+           05  FIBCKPT-OUTPUT-SEQ-NO    PIC 9(06).
+           05  FIBCKPT-FIB-PREVIOUS     PIC S9(18).
+           05  FIBCKPT-FIB-CURRENT      PIC S9(18).
+           05  FILLER                   PIC X(24).
