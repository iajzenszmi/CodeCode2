@@ -0,0 +1,16 @@
+      ******************************************************************
+      ******************************************************************
+      *  TGOUTR.CPY
+      *  RECORD LAYOUT FOR THE TESTGEN4X GENERATED-COMBINATION DATASET.
+      *  ONE RECORD PER 7-DIGIT COMBINATION GENERATED.
+      ******************************************************************
+       01  TGOUT-RECORD.
+           05  TGOUT-SEQUENCE-NO       PIC 9(08).
+           05  TGOUT-COUNT7            PIC 9(08).
+           05  TGOUT-COUNT6            PIC 9(08).
+           05  TGOUT-COUNT5            PIC 9(08).
+           05  TGOUT-COUNT4            PIC 9(08).
+           05  TGOUT-COUNT3            PIC 9(08).
+           05  TGOUT-COUNT2            PIC 9(08).
+           05  TGOUT-COUNT1            PIC 9(08).
+           05  FILLER                  PIC X(16).
