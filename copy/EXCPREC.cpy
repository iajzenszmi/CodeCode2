@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  EXCPREC.CPY
+      *  SHARED EXCEPTION-LOG RECORD LAYOUT.  WRITTEN BY ANY PROGRAM IN
+      *  THE SUITE THAT DETECTS A CONDITION WORTH FLAGGING FOR REVIEW
+      *  RATHER THAN ABENDING THE RUN.
+      *  EXCP-DETAIL WAS WIDENED FROM X(80) TO X(132) - PRIME-FIBONACCI'S
+      *  OVERFLOW-EXCEPTION MESSAGE (ITERATION NUMBER PLUS BOTH 18-DIGIT
+      *  FIBONACCI OPERANDS) RUNS TO 126 BYTES, WHICH THE ORIGINAL 80
+      *  WAS TOO NARROW TO HOLD WITHOUT SILENT STRING TRUNCATION.
+      ******************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-PROGRAM-ID         PIC X(08).
+           05  EXCP-RUN-DATE           PIC 9(08).
+           05  EXCP-SEQUENCE-NO        PIC 9(06).
+           05  EXCP-DETAIL             PIC X(132).
