@@ -0,0 +1,32 @@
+      ******************************************************************
+      ******************************************************************
+      *  FIBRPTL.CPY
+      *  PRINT-LINE LAYOUTS FOR THE PRIME-FIBONACCI OUTPUT LISTING.
+      *  MULTIPLE 01-LEVEL RECORDS SHARE THE SAME FD, ONE PER LINE
+      *  TYPE (HEADING, DETAIL, TRAILER) - STANDARD BATCH REPORT STYLE.
+      *  LITERAL TEXT IS MOVED IN BY THE PROCEDURE DIVISION RATHER
+      *  THAN CARRIED AS A VALUE CLAUSE HERE, SINCE EACH RECORD IS
+      *  RE-INITIALIZED WITH MOVE SPACES BEFORE IT IS BUILT.
+      ******************************************************************
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(01).
+           05  RPT1-TITLE              PIC X(35).
+           05  RPT1-DATE-LABEL         PIC X(10).
+           05  RPT1-RUN-DATE           PIC 9(08).
+           05  FILLER                  PIC X(10).
+           05  RPT1-PAGE-LABEL         PIC X(05).
+           05  RPT1-PAGE-NO            PIC ZZZ9.
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(01).
+           05  RPT2-SEQ-LABEL          PIC X(10).
+           05  FILLER                  PIC X(10).
+           05  RPT2-VALUE-LABEL        PIC X(20).
+       01  RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(01).
+           05  RPTD-SEQUENCE-NO        PIC ZZZZZ9.
+           05  FILLER                  PIC X(05).
+           05  RPTD-FIB-VALUE          PIC Z(17)9.
+       01  RPT-TRAILER-LINE.
+           05  FILLER                  PIC X(01).
+           05  RPTT-LABEL              PIC X(38).
+           05  RPTT-TOTAL-COUNT        PIC ZZ,ZZZ,ZZ9.
