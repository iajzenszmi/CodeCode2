@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  FIBOUTR.CPY
+      *  RECORD LAYOUT FOR THE PRIME-FIBONACCI OUTPUT DATASET.
+      *  ONE RECORD PER PRIME FIBONACCI VALUE FOUND.
+      ******************************************************************
+       01  FIBOUT-RECORD.
+           05  FIBOUT-RUN-DATE         PIC 9(08).
+           05  FIBOUT-SEQUENCE-NO      PIC 9(06).
+           05  FIBOUT-FIB-VALUE        PIC S9(18).
+           05  FILLER                  PIC X(40).
