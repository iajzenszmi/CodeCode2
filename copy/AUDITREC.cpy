@@ -0,0 +1,21 @@
+      ******************************************************************
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  SHARED RUN-AUDIT RECORD LAYOUT.  EVERY BATCH PROGRAM IN THE
+      *  SUITE APPENDS ONE OF THESE TO THE AUDIT LOG AT JOB END SO
+      *  OPERATIONS HAS A PERSISTENT RUN HISTORY (START/END TIME,
+      *  PARAMETERS USED, FINAL STATE, COMPLETION STATUS) WITHOUT
+      *  DIGGING THROUGH OLD JOB LOGS.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(08).
+           05  AUDIT-RUN-DATE          PIC 9(08).
+           05  AUDIT-START-TIME        PIC 9(08).
+           05  AUDIT-END-TIME          PIC 9(08).
+           05  AUDIT-PARM-1            PIC X(12).
+           05  AUDIT-PARM-2            PIC X(12).
+           05  AUDIT-FINAL-STATE       PIC X(50).
+           05  AUDIT-STATUS            PIC X(01).
+               88  AUDIT-SUCCESSFUL        VALUE 'S'.
+               88  AUDIT-FAILED            VALUE 'F'.
+           05  FILLER                  PIC X(09).
