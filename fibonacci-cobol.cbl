@@ -1,64 +1,556 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME-FIBONACCI.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 FIBONACCI-VARS.
-          03 FIB                PIC 9(6).
-          03 FIB-B              PIC 9(6).
-          03 FIB-C              PIC 9(6).
-          03 FIB-OUT            PIC Z(5)9.
-       01 PRIME-VARS.   
-          03 PRIME-FLAG         PIC X.
-             88 PRIME           VALUE 'X'.
-          03 DSOR               PIC 9(4).
-          03 DSOR-SQ            PIC 9(6).
-          03 DIV-RSLT           PIC 9(6)V9(3).
-          03 FILLER             REDEFINES DIV-RSLT.
-             05 FILLER          PIC 9(6).
-             05 FILLER          PIC 9(3).
-                88 DIVISIBLE    VALUE ZERO.
-          
-       PROCEDURE DIVISION.
-       BEGIN.
-           MOVE 1 TO FIB, FIB-B.
-           PERFORM FIND-PRIME-FIBONACCI 9 TIMES.
-           STOP RUN.
-       
-       FIND-PRIME-FIBONACCI.
-           ADD FIB, FIB-B GIVING FIB-C.
-           MOVE FIB-B TO FIB.
-           MOVE FIB-C TO FIB-B.
-           PERFORM CHECK-PRIME.
-           IF NOT PRIME, GO TO FIND-PRIME-FIBONACCI.
-           MOVE FIB TO FIB-OUT.
-           DISPLAY FIB-OUT.
-       
-       CHECK-PRIME SECTION.
-       BEGIN.
-           MOVE SPACE TO PRIME-FLAG.
-           IF FIB IS LESS THAN 5, GO TO TRIVIAL-PRIME.
-           DIVIDE FIB BY 2 GIVING DIV-RSLT.
-           IF DIVISIBLE, GO TO DONE.
-           DIVIDE FIB BY 3 GIVING DIV-RSLT.
-           IF DIVISIBLE, GO TO DONE.
-           MOVE 5 TO DSOR.
-           MOVE 25 TO DSOR-SQ.
-           MOVE 'X' TO PRIME-FLAG.
-           PERFORM TEST-DIVISOR 
-           UNTIL NOT PRIME OR DSOR-SQ IS GREATER THAN FIB.
-           GO TO DONE.
-           
-       TEST-DIVISOR.
-           DIVIDE FIB BY DSOR GIVING DIV-RSLT.
-           IF DIVISIBLE, MOVE SPACE TO PRIME-FLAG.
-           ADD 2 TO DSOR.
-           DIVIDE FIB BY DSOR GIVING DIV-RSLT.
-           IF DIVISIBLE, MOVE SPACE TO PRIME-FLAG.
-           ADD 4 TO DSOR.
-           MULTIPLY DSOR BY DSOR GIVING DSOR-SQ.
-       
-       TRIVIAL-PRIME.
-           IF FIB IS EQUAL TO 2 OR 3, MOVE 'X' TO PRIME-FLAG.
-       DONE.
-           EXIT.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PRIME-FIBONACCI.
+000030 AUTHOR.        BATCH-APPLICATIONS-GROUP.
+000040 INSTALLATION.  DATA-CENTER.
+000050 DATE-WRITTEN.  2019-04-02.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY
+000090*  -------------------------------------------------------------
+000100*  2019-04-02  JPS  ORIGINAL VERSION - FIRST NINE PRIME
+000110*                   FIBONACCI NUMBERS TO SYSOUT.
+000120*  2026-08-08  OPS  REPLACED THE HARDCODED "9 TIMES" WITH A
+000130*                   CONTROL-CARD DRIVEN COUNT (FIBCTL).
+000140*  2026-08-08  OPS  ADDED FIBONACCI-OUT-FILE (SEE FIBOUTR.CPY)
+000150*                   AND WIDENED FIB/FIB-B/FIB-C TO S9(18) COMP-3
+000160*                   SO THE SERIES NO LONGER TRUNCATES BEYOND
+000170*                   999999.
+000180*  2026-08-08  OPS  ADDED CHECKPOINT/RESTART SUPPORT SO A RERUN
+000190*                   CAN RESUME FROM THE LAST CHECKPOINT RECORD
+000200*                   INSTEAD OF STARTING OVER AT FIB = 1.
+000210*  2026-08-08  OPS  ADDED AN INDEPENDENT, DIFFERENTLY-CODED
+000220*                   CROSS-CHECK OF PRIME-FLAG; DISAGREEMENTS ARE
+000230*                   LOGGED TO THE EXCEPTION FILE.
+000240*  2026-08-08  OPS  REPLACED FIRST-PRINCIPLES TRIAL DIVISION WITH
+000250*                   A PRECOMPUTED SMALL-PRIME TABLE, BUILT ONCE
+000260*                   AT JOB START, WITH A TRIAL-DIVISION FALLBACK
+000270*                   FOR CANDIDATES BEYOND THE TABLE'S RANGE.
+000280*  2026-08-09  OPS  ADDED A RUN-AUDIT RECORD (RUNAUDIT) WRITTEN
+000290*                   AT JOB END - SEE AUDITREC.CPY.
+000300*  2026-08-09  OPS  MARKED FIBCTL/FIBCKPT OPTIONAL AND TESTED
+000310*                   FILE STATUS AFTER EACH OPEN SO A MISSING
+000320*                   CONTROL CARD OR CHECKPOINT LOG DEFAULTS THE
+000330*                   SAME WAY AS ONE THAT EXISTS BUT IS EMPTY.
+000340*                   SWITCHED THE EXCEPTION LOG TO THE SAME OPEN
+000350*                   EXTEND/FALL-BACK-TO-OUTPUT PATTERN ALREADY
+000360*                   USED FOR RUNAUDIT, SINCE PRIMEXCP IS SHARED
+000370*                   WITH TESTGEN4X.  NARROWED THE CROSS-CHECK'S
+000380*                   TRIAL DIVISION TO ODD DIVISORS ONLY.  ALSO
+000390*                   MARKED FIBONACCI-OUT-FILE OPTIONAL - A
+000400*                   RESTART'S OPEN EXTEND OF FIBOUT WAS SILENTLY
+000410*                   FAILING (STATUS 35, NO FILE CREATED) WHEN THE
+000420*                   RESTART FLAG WAS SET BUT NO PRIOR OUTPUT
+000430*                   DATASET EXISTED YET.
+000440*  2026-08-09  OPS  WIDENED THE SIEVE'S PT-IDX/PT-MULT/PT-MULT-
+000450*                   START FIELDS - AT PT-SIEVE-LIMIT=1000 THE
+000460*                   SQUARE OF A CANDIDATE NEAR THE TOP OF THE
+000470*                   RANGE OVERFLOWED THE OLD PIC 9(04) COMP AND
+000480*                   WRAPPED BACK INTO RANGE, CORRUPTING THE SIEVE.
+000490*                   ADDED ON SIZE ERROR HANDLING TO THE CORE
+000500*                   FIBONACCI ADD SO A RUN THAT OUTGROWS THE
+000510*                   S9(18) COMP-3 FIELDS LOGS AN EXCEPTION AND
+000520*                   ENDS GRACEFULLY INSTEAD OF WRITING TRUNCATED
+000530*                   VALUES TO FIBOUT.  RESTART RECOVERY NOW ALSO
+000540*                   RESETS FIB-OUTPUT-SEQ-NO WHEN THERE IS NO
+000550*                   CHECKPOINT TO REPLAY.  AUDIT-STATUS NOW
+000560*                   REFLECTS WHETHER THIS RUN LOGGED ANY
+000570*                   EXCEPTIONS INSTEAD OF ALWAYS BEING MARKED
+000580*                   SUCCESSFUL.
+000590*  2026-08-09  OPS  THE OVERFLOW-EXCEPTION MESSAGE BUILT IN
+000600*                   2500-LOG-OVERFLOW-EXCEPTION RAN LONGER THAN
+000610*                   EXCP-DETAIL (SEE EXCPREC.CPY, WIDENED TO
+000620*                   X(132)) AND WAS BEING STRUNG IN WITHOUT ON
+000630*                   OVERFLOW, SO FIB-B WAS SILENTLY CUT TO 9
+000640*                   DIGITS AND THE TRAILING LITERAL WAS LOST.
+000650*                   ADDED ON OVERFLOW AS A BACKSTOP IN CASE A
+000660*                   FUTURE CHANGE LENGTHENS THIS MESSAGE AGAIN.
+000670******************************************************************
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "FIBCTL"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS CTL-FILE-STATUS.
+000740     SELECT OPTIONAL FIBONACCI-OUT-FILE ASSIGN TO "FIBOUT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS OUT-FILE-STATUS.
+000770     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "FIBCKPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS CKPT-FILE-STATUS.
+000800     SELECT EXCEPTION-FILE ASSIGN TO "PRIMEXCP"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS EXCP-FILE-STATUS.
+000830     SELECT AUDIT-LOG-FILE ASSIGN TO "RUNAUDIT"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS AUDIT-FILE-STATUS.
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  CONTROL-CARD-FILE
+000890     RECORDING MODE IS F.
+000900 COPY FIBCTL.
+000910 FD  FIBONACCI-OUT-FILE
+000920     RECORDING MODE IS F.
+000930 COPY FIBOUTR.
+000940 FD  CHECKPOINT-FILE
+000950     RECORDING MODE IS F.
+000960 COPY FIBCKPT.
+000970 FD  EXCEPTION-FILE
+000980     RECORDING MODE IS F.
+000990 COPY EXCPREC.
+001000 FD  AUDIT-LOG-FILE
+001010     RECORDING MODE IS F.
+001020 COPY AUDITREC.
+001030 WORKING-STORAGE SECTION.
+001040 01  FIBONACCI-VARS.
+001050     05  FIB                     PIC S9(18)   COMP-3.
+001060     05  FIB-B                   PIC S9(18)   COMP-3.
+001070     05  FIB-C                   PIC S9(18)   COMP-3.
+001080 01  PRIME-VARS.
+001090     05  PRIME-FLAG              PIC X(01).
+001100         88  PRIME                   VALUE 'X'.
+001110     05  DSOR                    PIC 9(09)    COMP.
+001120     05  DSOR-SQ                 PIC 9(18)    COMP.
+001130 01  DIVISION-WORK.
+001140     05  DW-QUOTIENT             PIC S9(18)   COMP-3.
+001150     05  DW-REMAINDER            PIC S9(18)   COMP-3.
+001160         88  DIVISIBLE               VALUE ZERO.
+001170 01  CROSS-CHECK-VARS.
+001180     05  CC-PRIME-FLAG           PIC X(01).
+001190         88  CC-PRIME                VALUE 'X'.
+001200     05  CC-DSOR                 PIC 9(09)    COMP.
+001210     05  CC-DSOR-SQ              PIC 9(18)    COMP.
+001220     05  CC-QUOTIENT             PIC S9(18)   COMP-3.
+001230     05  CC-REMAINDER            PIC S9(18)   COMP-3.
+001240         88  CC-DIVISIBLE             VALUE ZERO.
+001250 01  PRIME-TABLE-BOUNDS.
+001260     05  PT-SIEVE-LIMIT          PIC 9(04)    COMP
+001270                                  VALUE 1000.
+001280     05  PT-MAX-ENTRIES          PIC 9(04)    COMP
+001290                                  VALUE 170.
+001300 01  PRIME-TABLE-AREA.
+001310     05  PT-SIEVE-FLAG           PIC X(01)
+001320                                  OCCURS 1000 TIMES.
+001330     05  PT-PRIME                PIC 9(04)
+001340                                  OCCURS 170 TIMES.
+001350 01  PRIME-TABLE-WORK.
+001360     05  PT-IDX                  PIC 9(07)    COMP.
+001370     05  PT-MULT                 PIC 9(07)    COMP.
+001380     05  PT-MULT-START           PIC 9(07)    COMP.
+001390     05  PT-COUNT                PIC 9(04)    COMP.
+001400     05  PT-INDEX                PIC 9(04)    COMP.
+001410 01  FIB-RUN-CONTROL.
+001420     05  FIB-ITERATION-COUNT     PIC 9(09)    COMP.
+001430     05  FIB-PRIME-COUNT         PIC 9(05)    COMP.
+001440     05  FIB-OUTPUT-SEQ-NO       PIC 9(06)    COMP.
+001450     05  EXCP-SEQ-NO             PIC 9(06)    COMP.
+001460 01  WS-DATE-TIME.
+001470     05  WS-RUN-DATE             PIC 9(08).
+001480     05  WS-START-TIME           PIC 9(08).
+001490     05  WS-END-TIME             PIC 9(08).
+001500 01  WS-SWITCHES.
+001510     05  WS-CKPT-EOF-SWITCH      PIC X(01).
+001520         88  WS-CHECKPOINT-EOF       VALUE 'Y'.
+001530         88  WS-CHECKPOINT-NOT-EOF   VALUE 'N'.
+001540     05  WS-FIB-OVERFLOW-SWITCH  PIC X(01) VALUE 'N'.
+001550         88  WS-FIB-OVERFLOW-DETECTED VALUE 'Y'.
+001560 01  WS-FILE-STATUSES.
+001570     05  CTL-FILE-STATUS         PIC X(02).
+001580     05  OUT-FILE-STATUS         PIC X(02).
+001590     05  CKPT-FILE-STATUS        PIC X(02).
+001600     05  EXCP-FILE-STATUS        PIC X(02).
+001610     05  AUDIT-FILE-STATUS       PIC X(02).
+001620 01  WS-MISC.
+001630     05  WS-FIB-DISPLAY          PIC Z(17)9.
+001640     05  WS-FIB-B-DISPLAY        PIC Z(17)9.
+001650     05  WS-COUNT-DISPLAY        PIC 9(05).
+001660     05  WS-ITER-DISPLAY         PIC 9(09).
+001670 PROCEDURE DIVISION.
+001680 0000-MAIN-LOGIC.
+001690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001700     PERFORM 2000-PROCESS-FIBONACCI THRU 2000-EXIT
+001710         UNTIL FIB-PRIME-COUNT IS GREATER THAN OR EQUAL TO
+001720               FIBCTL-COUNT
+001730         OR WS-FIB-OVERFLOW-DETECTED.
+001740     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001750     STOP RUN.
+001760******************************************************************
+001770*  1000-INITIALIZE
+001780*  READ THE CONTROL CARD TO DETERMINE HOW MANY PRIME FIBONACCI
+001790*  TERMS ARE WANTED THIS RUN.  DEFAULT TO THE ORIGINAL NINE IF
+001800*  NO CONTROL CARD IS PRESENT.
+001810******************************************************************
+001820 1000-INITIALIZE.
+001830     ACCEPT WS-RUN-DATE   FROM DATE YYYYMMDD.
+001840     ACCEPT WS-START-TIME FROM TIME.
+001850     OPEN INPUT CONTROL-CARD-FILE.
+001860     READ CONTROL-CARD-FILE
+001870         AT END
+001880             MOVE 00009 TO FIBCTL-COUNT
+001890             MOVE 'N'   TO FIBCTL-RESTART-SW
+001900     END-READ.
+001910     CLOSE CONTROL-CARD-FILE.
+001920     PERFORM 1100-BUILD-PRIME-TABLE THRU 1100-EXIT.
+001930     IF FIBCTL-RESTART
+001940         PERFORM 1200-RESTART-RECOVERY THRU 1200-EXIT
+001950     ELSE
+001960         MOVE 1 TO FIB
+001970         MOVE 1 TO FIB-B
+001980         MOVE 0 TO FIB-ITERATION-COUNT
+001990         MOVE 0 TO FIB-PRIME-COUNT
+002000         MOVE 0 TO FIB-OUTPUT-SEQ-NO
+002010         OPEN OUTPUT FIBONACCI-OUT-FILE
+002020         OPEN OUTPUT CHECKPOINT-FILE
+002030     END-IF.
+002040     OPEN EXTEND EXCEPTION-FILE.
+002050     IF EXCP-FILE-STATUS = '35'
+002060         OPEN OUTPUT EXCEPTION-FILE
+002070     END-IF.
+002080     MOVE 0 TO EXCP-SEQ-NO.
+002090 1000-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120*  1100-BUILD-PRIME-TABLE
+002130*  SIEVE OF ERATOSTHENES OVER 2..PT-SIEVE-LIMIT, ONCE PER RUN.
+002140*  CHECK-PRIME CONSULTS THIS TABLE INSTEAD OF REDOING TRIAL
+002150*  DIVISION FROM FIRST PRINCIPLES FOR EVERY CANDIDATE.
+002160******************************************************************
+002170 1100-BUILD-PRIME-TABLE.
+002180     PERFORM 1110-INIT-SIEVE-FLAG THRU 1110-EXIT
+002190         VARYING PT-IDX FROM 1 BY 1
+002200         UNTIL PT-IDX > PT-SIEVE-LIMIT.
+002210     PERFORM 1120-SIEVE-CANDIDATE THRU 1120-EXIT
+002220         VARYING PT-IDX FROM 2 BY 1
+002230         UNTIL PT-IDX > PT-SIEVE-LIMIT.
+002240     MOVE 0 TO PT-COUNT.
+002250     PERFORM 1130-EXTRACT-PRIME THRU 1130-EXIT
+002260         VARYING PT-IDX FROM 2 BY 1
+002270         UNTIL PT-IDX > PT-SIEVE-LIMIT.
+002280 1100-EXIT.
+002290     EXIT.
+002300 1110-INIT-SIEVE-FLAG.
+002310     MOVE 'Y' TO PT-SIEVE-FLAG(PT-IDX).
+002320 1110-EXIT.
+002330     EXIT.
+002340 1120-SIEVE-CANDIDATE.
+002350     IF PT-SIEVE-FLAG(PT-IDX) = 'Y'
+002360         MULTIPLY PT-IDX BY PT-IDX GIVING PT-MULT-START
+002370         PERFORM 1125-MARK-MULTIPLE THRU 1125-EXIT
+002380             VARYING PT-MULT FROM PT-MULT-START BY PT-IDX
+002390             UNTIL PT-MULT > PT-SIEVE-LIMIT
+002400     END-IF.
+002410 1120-EXIT.
+002420     EXIT.
+002430 1125-MARK-MULTIPLE.
+002440     MOVE 'N' TO PT-SIEVE-FLAG(PT-MULT).
+002450 1125-EXIT.
+002460     EXIT.
+002470 1130-EXTRACT-PRIME.
+002480     IF PT-SIEVE-FLAG(PT-IDX) = 'Y'
+002490         ADD 1 TO PT-COUNT
+002500         MOVE PT-IDX TO PT-PRIME(PT-COUNT)
+002510     END-IF.
+002520 1130-EXIT.
+002530     EXIT.
+002540******************************************************************
+002550*  1200-RESTART-RECOVERY
+002560*  REPLAYS THE CHECKPOINT LOG TO FIND THE MOST RECENT RECORD AND
+002570*  RESUMES FROM THAT POINT INSTEAD OF MOVE 1 TO FIB, FIB-B.
+002580******************************************************************
+002590 1200-RESTART-RECOVERY.
+002600     MOVE 'N' TO WS-CKPT-EOF-SWITCH.
+002610     MOVE 1 TO FIB.
+002620     MOVE 1 TO FIB-B.
+002630     MOVE 0 TO FIB-ITERATION-COUNT.
+002640     MOVE 0 TO FIB-PRIME-COUNT.
+002650     MOVE 0 TO FIB-OUTPUT-SEQ-NO.
+002660     OPEN INPUT CHECKPOINT-FILE.
+002670     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+002680         UNTIL WS-CHECKPOINT-EOF.
+002690     CLOSE CHECKPOINT-FILE.
+002700     OPEN EXTEND CHECKPOINT-FILE.
+002710     OPEN EXTEND FIBONACCI-OUT-FILE.
+002720 1200-EXIT.
+002730     EXIT.
+002740 1210-READ-CHECKPOINT.
+002750     READ CHECKPOINT-FILE
+002760         AT END
+002770             SET WS-CHECKPOINT-EOF TO TRUE
+002780         NOT AT END
+002790             MOVE FIBCKPT-ITERATION     TO FIB-ITERATION-COUNT
+002800             MOVE FIBCKPT-PRIME-COUNT   TO FIB-PRIME-COUNT
+002810             MOVE FIBCKPT-OUTPUT-SEQ-NO TO FIB-OUTPUT-SEQ-NO
+002820             MOVE FIBCKPT-FIB-PREVIOUS  TO FIB
+002830             MOVE FIBCKPT-FIB-CURRENT   TO FIB-B
+002840     END-READ.
+002850 1210-EXIT.
+002860     EXIT.
+002870******************************************************************
+002880*  2000-PROCESS-FIBONACCI
+002890*  ADVANCES THE FIBONACCI SEQUENCE ONE TERM AT A TIME, RETRYING
+002900*  (VIA GO TO, AS THE ORIGINAL LOGIC DID) UNTIL A PRIME TERM IS
+002910*  FOUND, THEN DISPLAYS IT.  CALLED ONCE PER PRIME WANTED.
+002920******************************************************************
+002930 2000-PROCESS-FIBONACCI.
+002940     ADD FIB, FIB-B GIVING FIB-C
+002950         ON SIZE ERROR
+002960             PERFORM 2500-LOG-OVERFLOW-EXCEPTION THRU 2500-EXIT
+002970             GO TO 2000-EXIT
+002980     END-ADD.
+002990     MOVE FIB-B TO FIB.
+003000     MOVE FIB-C TO FIB-B.
+003010     ADD 1 TO FIB-ITERATION-COUNT.
+003020     PERFORM 3000-CHECK-PRIME THRU 3000-EXIT.
+003030     PERFORM 4000-CROSS-CHECK-PRIME THRU 4000-EXIT.
+003040     IF PRIME-FLAG IS NOT EQUAL TO CC-PRIME-FLAG
+003050         PERFORM 4500-LOG-CROSS-CHECK-EXCEPTION THRU 4500-EXIT
+003060     END-IF.
+003070     IF NOT PRIME
+003080         GO TO 2000-PROCESS-FIBONACCI
+003090     END-IF.
+003100     ADD 1 TO FIB-PRIME-COUNT.
+003110     PERFORM 5000-WRITE-OUTPUT-RECORD THRU 5000-EXIT.
+003120     PERFORM 6000-CHECKPOINT-TEST THRU 6000-EXIT.
+003130 2000-EXIT.
+003140     EXIT.
+003150******************************************************************
+003160*  2500-LOG-OVERFLOW-EXCEPTION
+003170*  FIB/FIB-B HAVE GROWN TOO LARGE FOR THE S9(18) COMP-3 WORKING
+003180*  FIELDS TO HOLD THEIR SUM.  RATHER THAN LET THE ADD TRUNCATE
+003190*  SILENTLY AND FEED GARBAGE TO FIBOUT, LOG WHERE THE RUN STOPPED
+003200*  AND LET 0000-MAIN-LOGIC END THE RUN SHORT OF FIBCTL-COUNT.
+003210******************************************************************
+003220 2500-LOG-OVERFLOW-EXCEPTION.
+003230     SET WS-FIB-OVERFLOW-DETECTED TO TRUE.
+003240     MOVE SPACES TO EXCP-RECORD.
+003250     ADD 1 TO EXCP-SEQ-NO.
+003260     MOVE FIB   TO WS-FIB-DISPLAY.
+003270     MOVE FIB-B TO WS-FIB-B-DISPLAY.
+003280     MOVE FIB-ITERATION-COUNT TO WS-ITER-DISPLAY.
+003290     MOVE 'PRIMEFIB' TO EXCP-PROGRAM-ID.
+003300     MOVE WS-RUN-DATE TO EXCP-RUN-DATE.
+003310     MOVE EXCP-SEQ-NO TO EXCP-SEQUENCE-NO.
+003320     STRING 'FIBONACCI OVERFLOW AT ITERATION '
+003330                DELIMITED BY SIZE
+003340            WS-ITER-DISPLAY        DELIMITED BY SIZE
+003350            ' FIB='                DELIMITED BY SIZE
+003360            WS-FIB-DISPLAY         DELIMITED BY SIZE
+003370            ' FIB-B='              DELIMITED BY SIZE
+003380            WS-FIB-B-DISPLAY       DELIMITED BY SIZE
+003390            ' RUN ENDED SHORT OF REQUESTED COUNT'
+003400                DELIMITED BY SIZE
+003410         INTO EXCP-DETAIL
+003420         ON OVERFLOW
+003430             MOVE 'FIBONACCI OVERFLOW - DETAIL MESSAGE TRUNCATED,'
+003440                 TO EXCP-DETAIL
+003450             DISPLAY 'WARNING - EXCP-DETAIL TOO SHORT FOR '
+003460                 'OVERFLOW MESSAGE, SEE RUNAUDIT FOR LAST FIB'
+003470     END-STRING.
+003480     WRITE EXCP-RECORD.
+003490 2500-EXIT.
+003500     EXIT.
+003510******************************************************************
+003520*  3000-CHECK-PRIME
+003530*  TABLE-ASSISTED PRIMALITY TEST.  2 AND 3 ARE STILL HANDLED AS
+003540*  SPECIAL CASES; REMAINING CANDIDATE DIVISORS COME FROM THE
+003550*  PRECOMPUTED PT-PRIME TABLE, FALLING BACK TO ORDINARY TRIAL
+003560*  DIVISION ONLY WHEN THE CANDIDATE'S SQUARE ROOT EXCEEDS THE
+003570*  LARGEST TABLE ENTRY.
+003580******************************************************************
+003590 3000-CHECK-PRIME.
+003600     MOVE SPACE TO PRIME-FLAG.
+003610     IF FIB IS LESS THAN 5
+003620         PERFORM 3100-TRIVIAL-PRIME-TEST THRU 3100-EXIT
+003630         GO TO 3000-EXIT
+003640     END-IF.
+003650     DIVIDE FIB BY 2 GIVING DW-QUOTIENT REMAINDER DW-REMAINDER.
+003660     IF DIVISIBLE
+003670         GO TO 3000-EXIT
+003680     END-IF.
+003690     DIVIDE FIB BY 3 GIVING DW-QUOTIENT REMAINDER DW-REMAINDER.
+003700     IF DIVISIBLE
+003710         GO TO 3000-EXIT
+003720     END-IF.
+003730     MOVE 'X' TO PRIME-FLAG.
+003740     MOVE 3 TO PT-INDEX.
+003750     PERFORM 3200-TEST-DIVISOR-TABLE THRU 3200-EXIT
+003760         UNTIL NOT PRIME
+003770         OR PT-INDEX IS GREATER THAN PT-COUNT
+003780         OR PT-PRIME(PT-INDEX) * PT-PRIME(PT-INDEX)
+003790                IS GREATER THAN FIB.
+003800     IF PRIME AND PT-INDEX IS GREATER THAN PT-COUNT
+003810         PERFORM 3300-PREPARE-FALLBACK THRU 3300-EXIT
+003820         PERFORM 3400-TEST-DIVISOR-FALLBACK THRU 3400-EXIT
+003830             UNTIL NOT PRIME OR DSOR-SQ IS GREATER THAN FIB
+003840     END-IF.
+003850 3000-EXIT.
+003860     EXIT.
+003870 3100-TRIVIAL-PRIME-TEST.
+003880     IF FIB = 2 OR FIB = 3
+003890         MOVE 'X' TO PRIME-FLAG
+003900     END-IF.
+003910 3100-EXIT.
+003920     EXIT.
+003930 3200-TEST-DIVISOR-TABLE.
+003940     DIVIDE FIB BY PT-PRIME(PT-INDEX)
+003950         GIVING DW-QUOTIENT REMAINDER DW-REMAINDER.
+003960     IF DIVISIBLE
+003970         MOVE SPACE TO PRIME-FLAG
+003980     END-IF.
+003990     ADD 1 TO PT-INDEX.
+004000 3200-EXIT.
+004010     EXIT.
+004020 3300-PREPARE-FALLBACK.
+004030     MOVE PT-PRIME(PT-COUNT) TO DSOR.
+004040     ADD 2 TO DSOR.
+004050     MULTIPLY DSOR BY DSOR GIVING DSOR-SQ.
+004060 3300-EXIT.
+004070     EXIT.
+004080 3400-TEST-DIVISOR-FALLBACK.
+004090     DIVIDE FIB BY DSOR GIVING DW-QUOTIENT REMAINDER DW-REMAINDER.
+004100     IF DIVISIBLE
+004110         MOVE SPACE TO PRIME-FLAG
+004120     END-IF.
+004130     ADD 2 TO DSOR.
+004140     MULTIPLY DSOR BY DSOR GIVING DSOR-SQ.
+004150 3400-EXIT.
+004160     EXIT.
+004170******************************************************************
+004180*  4000-CROSS-CHECK-PRIME
+004190*  AN INDEPENDENT, DELIBERATELY DIFFERENTLY-CODED PRIMALITY TEST
+004200*  (PLAIN TRIAL DIVISION BY 2, THEN BY ODD DIVISORS FROM 3 UPWARD,
+004210*  NOT THE PRECOMPUTED-TABLE LOOKUP ABOVE) USED ONLY AS A SECOND
+004220*  OPINION ON PRIME-FLAG.  EVEN DIVISORS BEYOND 2 ARE SKIPPED -
+004230*  TESTING THEM IS REDUNDANT ONCE DIVISIBILITY BY 2 IS RULED OUT,
+004240*  AND FIB CAN BE LARGE ENOUGH THAT HALVING THE DIVISOR COUNT
+004250*  MATTERS.
+004260******************************************************************
+004270 4000-CROSS-CHECK-PRIME.
+004280     MOVE SPACE TO CC-PRIME-FLAG.
+004290     IF FIB IS LESS THAN 2
+004300         GO TO 4000-EXIT
+004310     END-IF.
+004320     IF FIB = 2 OR FIB = 3
+004330         MOVE 'X' TO CC-PRIME-FLAG
+004340         GO TO 4000-EXIT
+004350     END-IF.
+004360     MOVE 'X' TO CC-PRIME-FLAG.
+004370     DIVIDE FIB BY 2 GIVING CC-QUOTIENT REMAINDER CC-REMAINDER.
+004380     IF CC-DIVISIBLE
+004390         MOVE SPACE TO CC-PRIME-FLAG
+004400         GO TO 4000-EXIT
+004410     END-IF.
+004420     MOVE 3 TO CC-DSOR.
+004430     MULTIPLY CC-DSOR BY CC-DSOR GIVING CC-DSOR-SQ.
+004440     PERFORM 4100-CC-TEST-DIVISOR THRU 4100-EXIT
+004450         UNTIL NOT CC-PRIME OR CC-DSOR-SQ IS GREATER THAN FIB.
+004460 4000-EXIT.
+004470     EXIT.
+004480 4100-CC-TEST-DIVISOR.
+004490     DIVIDE FIB BY CC-DSOR
+004500         GIVING CC-QUOTIENT REMAINDER CC-REMAINDER.
+004510     IF CC-DIVISIBLE
+004520         MOVE SPACE TO CC-PRIME-FLAG
+004530     END-IF.
+004540     ADD 2 TO CC-DSOR.
+004550     MULTIPLY CC-DSOR BY CC-DSOR GIVING CC-DSOR-SQ.
+004560 4100-EXIT.
+004570     EXIT.
+004580 4500-LOG-CROSS-CHECK-EXCEPTION.
+004590     MOVE SPACES TO EXCP-RECORD.
+004600     ADD 1 TO EXCP-SEQ-NO.
+004610     MOVE FIB TO WS-FIB-DISPLAY.
+004620     MOVE 'PRIMEFIB' TO EXCP-PROGRAM-ID.
+004630     MOVE WS-RUN-DATE TO EXCP-RUN-DATE.
+004640     MOVE EXCP-SEQ-NO TO EXCP-SEQUENCE-NO.
+004650     STRING 'PRIMALITY MISMATCH FIB=' DELIMITED BY SIZE
+004660            WS-FIB-DISPLAY         DELIMITED BY SIZE
+004670            ' TABLE='              DELIMITED BY SIZE
+004680            PRIME-FLAG             DELIMITED BY SIZE
+004690            ' CROSSCHECK='         DELIMITED BY SIZE
+004700            CC-PRIME-FLAG          DELIMITED BY SIZE
+004710         INTO EXCP-DETAIL.
+004720     WRITE EXCP-RECORD.
+004730 4500-EXIT.
+004740     EXIT.
+004750******************************************************************
+004760*  5000-WRITE-OUTPUT-RECORD
+004770*  WRITES ONE PRIME FIBONACCI VALUE TO THE REAL OUTPUT DATASET.
+004780******************************************************************
+004790 5000-WRITE-OUTPUT-RECORD.
+004800     MOVE SPACES TO FIBOUT-RECORD.
+004810     ADD 1 TO FIB-OUTPUT-SEQ-NO.
+004820     MOVE WS-RUN-DATE       TO FIBOUT-RUN-DATE.
+004830     MOVE FIB-OUTPUT-SEQ-NO TO FIBOUT-SEQUENCE-NO.
+004840     MOVE FIB               TO FIBOUT-FIB-VALUE.
+004850     WRITE FIBOUT-RECORD.
+004860 5000-EXIT.
+004870     EXIT.
+004880******************************************************************
+004890*  6000-CHECKPOINT-TEST
+004900*  PERSISTS THE ITERATION COUNTER, OUTPUT SEQUENCE NUMBER, AND
+004910*  FIB/FIB-B STATE IMMEDIATELY AFTER A PRIME IS WRITTEN TO THE
+004920*  OUTPUT DATASET, SO A RESTARTED RUN RESUMES EXACTLY AFTER THE
+004930*  LAST RECORD THAT MADE IT TO FIBOUT - NEVER BEFORE IT.
+004940******************************************************************
+004950 6000-CHECKPOINT-TEST.
+004960     PERFORM 6100-WRITE-CHECKPOINT THRU 6100-EXIT.
+004970 6000-EXIT.
+004980     EXIT.
+004990 6100-WRITE-CHECKPOINT.
+005000     MOVE SPACES TO FIBCKPT-RECORD.
+005010     MOVE FIB-ITERATION-COUNT TO FIBCKPT-ITERATION.
+005020     MOVE FIB-PRIME-COUNT     TO FIBCKPT-PRIME-COUNT.
+005030     MOVE FIB-OUTPUT-SEQ-NO   TO FIBCKPT-OUTPUT-SEQ-NO.
+005040     MOVE FIB                 TO FIBCKPT-FIB-PREVIOUS.
+005050     MOVE FIB-B               TO FIBCKPT-FIB-CURRENT.
+005060     WRITE FIBCKPT-RECORD.
+005070 6100-EXIT.
+005080     EXIT.
+005090******************************************************************
+005100*  9000-TERMINATE
+005110*  CLOSES THE OUTPUT DATASETS, APPENDS A RUN-AUDIT RECORD, AND
+005120*  DISPLAYS A RUN SUMMARY.
+005130******************************************************************
+005140 9000-TERMINATE.
+005150     CLOSE FIBONACCI-OUT-FILE.
+005160     CLOSE CHECKPOINT-FILE.
+005170     CLOSE EXCEPTION-FILE.
+005180     ACCEPT WS-END-TIME FROM TIME.
+005190     PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT.
+005200     DISPLAY 'PRIME-FIBONACCI COMPLETE - PRIMES FOUND: '
+005210         FIB-PRIME-COUNT.
+005220 9000-EXIT.
+005230     EXIT.
+005240******************************************************************
+005250*  9100-WRITE-AUDIT-RECORD
+005260*  APPENDS ONE RUN-AUDIT RECORD TO THE SHARED AUDIT LOG - SEE
+005270*  AUDITREC.CPY.
+005280******************************************************************
+005290 9100-WRITE-AUDIT-RECORD.
+005300     OPEN EXTEND AUDIT-LOG-FILE.
+005310     IF AUDIT-FILE-STATUS = '35'
+005320         OPEN OUTPUT AUDIT-LOG-FILE
+005330     END-IF.
+005340     MOVE SPACES TO AUDIT-RECORD.
+005350     MOVE 'PRIMEFIB' TO AUDIT-PROGRAM-ID.
+005360     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+005370     MOVE WS-START-TIME TO AUDIT-START-TIME.
+005380     MOVE WS-END-TIME TO AUDIT-END-TIME.
+005390     MOVE FIBCTL-COUNT TO AUDIT-PARM-1.
+005400     MOVE FIBCTL-RESTART-SW TO AUDIT-PARM-2.
+005410     MOVE FIB TO WS-FIB-DISPLAY.
+005420     MOVE FIB-PRIME-COUNT TO WS-COUNT-DISPLAY.
+005430     STRING 'LASTFIB=' DELIMITED BY SIZE
+005440            WS-FIB-DISPLAY   DELIMITED BY SIZE
+005450            ' PRIMES=' DELIMITED BY SIZE
+005460            WS-COUNT-DISPLAY DELIMITED BY SIZE
+005470         INTO AUDIT-FINAL-STATE.
+005480     IF EXCP-SEQ-NO IS GREATER THAN ZERO
+005490         SET AUDIT-FAILED TO TRUE
+005500     ELSE
+005510         SET AUDIT-SUCCESSFUL TO TRUE
+005520     END-IF.
+005530     WRITE AUDIT-RECORD.
+005540     CLOSE AUDIT-LOG-FILE.
+005550 9100-EXIT.
+005560     EXIT.
