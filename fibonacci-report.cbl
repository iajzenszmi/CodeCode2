@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    PRIME-FIB-LISTING.
+000120 AUTHOR.        BATCH-APPLICATIONS-GROUP.
+000130 INSTALLATION.  DATA-CENTER.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*  MODIFICATION HISTORY
+000180*  -------------------------------------------------------------
+000190*  2026-08-09  OPS  ORIGINAL VERSION - PAGED LISTING OF THE
+000200*                   PRIME-FIBONACCI OUTPUT DATASET (FIBOUT), WITH
+000210*                   REPORT HEADERS, RUN DATE, PAGE BREAKS, A
+000220*                   RUNNING COUNT, AND A TRAILER TOTAL.
+000221*  2026-08-09  OPS  MARKED FIBONACCI-OUT-FILE OPTIONAL - WITHOUT
+000222*                   IT, OPEN INPUT ON A MISSING FIBOUT RETURNED
+000223*                   STATUS 35 AND THE FOLLOWING READ RETURNED
+000224*                   STATUS 47 (NEITHER AT END NOR NOT AT END),
+000225*                   SO WS-FIBOUT-EOF NEVER TURNED ON AND
+000226*                   2000-PROCESS-RECORD LOOPED WITHOUT BOUND.
+000227******************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT OPTIONAL FIBONACCI-OUT-FILE ASSIGN TO "FIBOUT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS OUT-FILE-STATUS.
+000300     SELECT PRINT-FILE ASSIGN TO "FIBLIST"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS PRT-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  FIBONACCI-OUT-FILE
+000360     RECORDING MODE IS F.
+000370 COPY FIBOUTR.
+000380 FD  PRINT-FILE
+000390     RECORDING MODE IS F.
+000400 COPY FIBRPTL.
+000410 WORKING-STORAGE SECTION.
+000420 01  RPT-CONTROL.
+000430     05  RPT-PAGE-NO             PIC 9(04)    COMP.
+000440     05  RPT-LINE-COUNT          PIC 9(04)    COMP.
+000450     05  RPT-LINES-PER-PAGE      PIC 9(04)    COMP
+000460                                  VALUE 0055.
+000470     05  RPT-RUNNING-COUNT       PIC 9(09)    COMP.
+000480 01  WS-DATE-TIME.
+000490     05  WS-RUN-DATE             PIC 9(08).
+000500 01  WS-SWITCHES.
+000510     05  WS-FIBOUT-EOF-SWITCH    PIC X(01).
+000520         88  WS-FIBOUT-EOF           VALUE 'Y'.
+000530         88  WS-FIBOUT-NOT-EOF       VALUE 'N'.
+000540 01  WS-FILE-STATUSES.
+000550     05  OUT-FILE-STATUS         PIC X(02).
+000560     05  PRT-FILE-STATUS         PIC X(02).
+000570 PROCEDURE DIVISION.
+000580 0000-MAIN-LOGIC.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000610         UNTIL WS-FIBOUT-EOF.
+000620     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000630     STOP RUN.
+000640******************************************************************
+000650*  1000-INITIALIZE
+000660*  OPENS THE INPUT DATASET AND THE PRINT FILE, AND PRIMES THE
+000670*  READ SO THE MAIN LOOP CAN TEST FOR END-OF-FILE UP FRONT.
+000680******************************************************************
+000690 1000-INITIALIZE.
+000700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000710     MOVE 0 TO RPT-PAGE-NO.
+000720     MOVE 0 TO RPT-LINE-COUNT.
+000730     MOVE 0 TO RPT-RUNNING-COUNT.
+000740     SET WS-FIBOUT-NOT-EOF TO TRUE.
+000750     OPEN INPUT FIBONACCI-OUT-FILE.
+000760     OPEN OUTPUT PRINT-FILE.
+000770     READ FIBONACCI-OUT-FILE
+000780         AT END SET WS-FIBOUT-EOF TO TRUE
+000790     END-READ.
+000800 1000-EXIT.
+000810     EXIT.
+000820******************************************************************
+000830*  2000-PROCESS-RECORD
+000840*  PRINTS ONE DETAIL LINE PER FIBOUT RECORD, STARTING A NEW PAGE
+000850*  (HEADERS) WHENEVER THE CURRENT PAGE IS FULL OR NOT YET STARTED.
+000860******************************************************************
+000870 2000-PROCESS-RECORD.
+000880     IF RPT-LINE-COUNT = 0 OR RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+000890         PERFORM 3000-WRITE-HEADERS THRU 3000-EXIT
+000900     END-IF.
+000910     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.
+000920     ADD 1 TO RPT-RUNNING-COUNT.
+000930     READ FIBONACCI-OUT-FILE
+000940         AT END SET WS-FIBOUT-EOF TO TRUE
+000950     END-READ.
+000960 2000-EXIT.
+000970     EXIT.
+000980******************************************************************
+000990*  3000-WRITE-HEADERS
+001000*  STARTS A NEW PAGE - PAGE 1 HEADING, RUN DATE, AND COLUMN
+001010*  HEADINGS.
+001020******************************************************************
+001030 3000-WRITE-HEADERS.
+001040     ADD 1 TO RPT-PAGE-NO.
+001050     MOVE 0 TO RPT-LINE-COUNT.
+001052     MOVE SPACES TO RPT-HEADING-1.
+001054     MOVE 'PRIME FIBONACCI OUTPUT LISTING' TO RPT1-TITLE.
+001056     MOVE 'RUN DATE:' TO RPT1-DATE-LABEL.
+001058     MOVE WS-RUN-DATE TO RPT1-RUN-DATE.
+001060     MOVE 'PAGE ' TO RPT1-PAGE-LABEL.
+001062     MOVE RPT-PAGE-NO TO RPT1-PAGE-NO.
+001070     WRITE RPT-HEADING-1 AFTER ADVANCING PAGE.
+001072     MOVE SPACES TO RPT-HEADING-2.
+001074     MOVE 'SEQUENCE' TO RPT2-SEQ-LABEL.
+001076     MOVE 'FIBONACCI VALUE' TO RPT2-VALUE-LABEL.
+001080     WRITE RPT-HEADING-2 AFTER ADVANCING 2.
+001090     ADD 3 TO RPT-LINE-COUNT.
+001100 3000-EXIT.
+001110     EXIT.
+001120******************************************************************
+001130*  4000-WRITE-DETAIL
+001140*  PRINTS ONE FIBOUT RECORD AS A DETAIL LINE.
+001150******************************************************************
+001160 4000-WRITE-DETAIL.
+001170     MOVE SPACES TO RPT-DETAIL-LINE.
+001180     MOVE FIBOUT-SEQUENCE-NO TO RPTD-SEQUENCE-NO.
+001190     MOVE FIBOUT-FIB-VALUE   TO RPTD-FIB-VALUE.
+001200     WRITE RPT-DETAIL-LINE AFTER ADVANCING 1.
+001210     ADD 1 TO RPT-LINE-COUNT.
+001220 4000-EXIT.
+001230     EXIT.
+001240******************************************************************
+001250*  9000-TERMINATE
+001260*  WRITES THE TRAILER TOTAL, CLOSES THE FILES, AND DISPLAYS A
+001270*  RUN SUMMARY.
+001280******************************************************************
+001290 9000-TERMINATE.
+001300     MOVE SPACES TO RPT-TRAILER-LINE.
+001305     MOVE 'TOTAL PRIME FIBONACCI VALUES LISTED:' TO RPTT-LABEL.
+001310     MOVE RPT-RUNNING-COUNT TO RPTT-TOTAL-COUNT.
+001320     WRITE RPT-TRAILER-LINE AFTER ADVANCING 2.
+001330     CLOSE FIBONACCI-OUT-FILE.
+001340     CLOSE PRINT-FILE.
+001350     DISPLAY 'PRIME-FIB-LISTING COMPLETE - LINES LISTED: '
+001360         RPT-RUNNING-COUNT.
+001370 9000-EXIT.
+001380     EXIT.
